@@ -4,41 +4,371 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ADVENT
-           ASSIGN TO "advent.txt"
+           ASSIGN TO "advent.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AR-KEY
+           FILE STATUS IS WS-ADVENT-STATUS.
+           SELECT CKPT-FILE
+           ASSIGN TO "advckpt.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+           SELECT EXTRACT-FILE
+           ASSIGN TO "advextr.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD ADVENT.
-       01 CAL PIC 9(6).
+           COPY ADVREC.
+       FD CKPT-FILE.
+           COPY ADVCKPT.
+       FD EXTRACT-FILE.
+           COPY ADVEXT.
        WORKING-STORAGE SECTION.
+       01 WS-ADVENT-STATUS PIC X(2) VALUE "00".
+       01 WS-CKPT-STATUS PIC X(2) VALUE "00".
+       01 WS-RESTARTING PIC X(1) VALUE 'N'.
+       01 WS-REC-COUNT PIC 9(9) VALUE 0.
+       01 WS-LAST-ELF PIC 9(4) VALUE 0.
+       01 WS-LAST-SEQ PIC 9(4) VALUE 0.
+       01 WS-CKPT-IDX PIC 9(4).
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 500.
+       01 WS-LOOKUP-ELF PIC 9(4) VALUE 0.
+       01 WS-LOOKUP-PARM PIC X(4) VALUE SPACES.
+       01 WS-LOOKUP-NUMVAL-POS PIC 9(2) VALUE 0.
+       01 WS-LOOKUP-FOUND PIC X(1) VALUE 'N'.
        01 CUR-CAL PIC 9(6) VALUE 0.
        01 MAX-CAL PIC 9(6) VALUE 0.
-       01 ELF PIC 9 VALUE 1.
-       01 MAX-ELF PIC 9 VALUE 1.
+       01 MAX-ELF PIC 9(4) VALUE 0.
+       01 WS-PREV-ELF PIC 9(4) VALUE 0.
        01 WS-EOF PIC X(1) VALUE 'N'.
-       01 BLANK-LINE PIC X(6) VALUE SPACES.
+       01 WS-GRAND-TOTAL PIC 9(9) VALUE 0.
+       01 WS-TRAILER-SEEN PIC X(1) VALUE 'N'.
+       01 WS-TRAILER-EXPECTED-ELVES PIC 9(4) VALUE 0.
+       01 WS-TRAILER-GRAND-TOTAL PIC 9(9) VALUE 0.
+       01 ELF-RANK-TABLE.
+           03 ELF-RANK-ENTRY OCCURS 1000 TIMES.
+               05 ER-ELF-NUM PIC 9(4).
+               05 ER-TOTAL PIC 9(6).
+       01 WS-ELF-TABLE-MAX PIC 9(4) VALUE 1000.
+       01 WS-ELF-COUNT PIC 9(4) VALUE 0.
+       01 WS-SORT-I PIC 9(4).
+       01 WS-SORT-J PIC 9(4).
+       01 WS-SWAPPED PIC X(1) VALUE 'N'.
+       01 WS-HOLD-ELF PIC 9(4).
+       01 WS-HOLD-TOTAL PIC 9(6).
+       01 WS-RANK PIC 9(4).
+       01 WS-TOP3-TOTAL PIC 9(7) VALUE 0.
        PROCEDURE DIVISION.
+      *>   AN ELF NUMBER ON THE COMMAND LINE SWITCHES THE PROGRAM INTO
+      *>   A READ-ONLY DIRECT LOOKUP AGAINST THE INDEXED FILE INSTEAD
+      *>   OF RUNNING THE FULL ROLLUP. THIS IS A LOOKUP ONLY - THERE
+      *>   IS NO ADD/CORRECT/DELETE PATH; ADVENT MAINTENANCE STILL
+      *>   HAPPENS OUTSIDE THIS PROGRAM.
+           ACCEPT WS-LOOKUP-PARM FROM COMMAND-LINE
+           IF WS-LOOKUP-PARM NOT = SPACES
+               COMPUTE WS-LOOKUP-NUMVAL-POS =
+                       FUNCTION TEST-NUMVAL(WS-LOOKUP-PARM)
+               IF WS-LOOKUP-NUMVAL-POS NOT = 0
+                   DISPLAY "*** '" WS-LOOKUP-PARM
+                           "' IS NOT A VALID ELF NUMBER ***"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               MOVE FUNCTION NUMVAL(WS-LOOKUP-PARM) TO WS-LOOKUP-ELF
+               OPEN INPUT ADVENT
+               IF WS-ADVENT-STATUS NOT = "00"
+                   DISPLAY "*** UNABLE TO OPEN ADVENT FILE - STATUS "
+                           WS-ADVENT-STATUS " ***"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM LOOKUP-ELF-PROCEDURE
+               CLOSE ADVENT
+               STOP RUN
+           END-IF.
+           PERFORM LOAD-CHECKPOINT-PROCEDURE
            OPEN INPUT ADVENT
+           IF WS-ADVENT-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO OPEN ADVENT FILE - STATUS "
+                       WS-ADVENT-STATUS " ***"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM FETCH-TRAILER-PROCEDURE
+           IF WS-RESTARTING = 'Y'
+               PERFORM REPOSITION-PROCEDURE
+           ELSE
+               PERFORM REWIND-PROCEDURE
+           END-IF
            PERFORM READ-PROCEDURE UNTIL WS-EOF = 'Y'
+           PERFORM FINALIZE-LAST-ELF
            CLOSE ADVENT
-           DISPLAY MAX-CAL
-           DISPLAY MAX-ELF
+           PERFORM RECONCILE-PROCEDURE
+           PERFORM CLEAR-CHECKPOINT-PROCEDURE
+           PERFORM RANK-SORT-PROCEDURE
+           PERFORM PRINT-RANKING-PROCEDURE
+           PERFORM TOP3-TOTAL-PROCEDURE
+           PERFORM WRITE-EXTRACT-PROCEDURE
            STOP RUN.
+       LOOKUP-ELF-PROCEDURE.
+      *>   GENERIC-KEY START ON THE LEADING (ELF NUMBER) PORTION OF
+      *>   AR-KEY, THEN READ FORWARD WHILE THE ELF NUMBER MATCHES -
+      *>   THE STANDARD WAY TO DO A PARTIAL-KEY LOOKUP ON AN INDEXED
+      *>   FILE KEYED ON A COMPOUND FIELD.
+           MOVE 'N' TO WS-LOOKUP-FOUND
+           MOVE WS-LOOKUP-ELF TO AR-ELF-NUM
+           MOVE ZEROS TO AR-SEQ-NUM
+           START ADVENT KEY >= AR-KEY
+               INVALID KEY
+                   DISPLAY "NO ITEMS FOUND FOR ELF " WS-LOOKUP-ELF
+                   EXIT PARAGRAPH
+           END-START
+           PERFORM UNTIL 1 = 0
+               READ ADVENT NEXT RECORD
+                   AT END EXIT PERFORM
+               END-READ
+               IF AR-TRAILER-RECORD OR AR-ELF-NUM NOT = WS-LOOKUP-ELF
+                   EXIT PERFORM
+               END-IF
+               MOVE 'Y' TO WS-LOOKUP-FOUND
+               DISPLAY "ELF " AR-ELF-NUM " ITEM " AR-ITEM-CODE
+                       " " AR-ITEM-DESC " CALORIES " AR-CALORIES
+                       " DATE " AR-DATE-PACKED
+           END-PERFORM.
+           IF WS-LOOKUP-FOUND = 'N'
+               DISPLAY "NO ITEMS FOUND FOR ELF " WS-LOOKUP-ELF
+           END-IF.
        READ-PROCEDURE.
-           READ ADVENT
+           READ ADVENT NEXT RECORD
            AT END MOVE 'Y' TO WS-EOF
-           NOT AT END PERFORM CALC-PROCEDURE
+           NOT AT END
+               PERFORM CALC-PROCEDURE
+               ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT-PROCEDURE
+               END-IF
            END-READ.
+       LOAD-CHECKPOINT-PROCEDURE.
+      *>   ON A FRESH START THERE IS NO CHECKPOINT FILE (OR IT IS
+      *>   EMPTY BECAUSE THE LAST RUN FINISHED CLEANLY). ON A RESTART
+      *>   AFTER AN ABEND, REBUILD THE SCAN STATE AND THE RANKING
+      *>   TABLE FROM IT INSTEAD OF RESCANNING THE WHOLE FILE.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               MOVE 'N' TO WS-RESTARTING
+               EXIT PARAGRAPH
+           END-IF.
+           READ CKPT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               MOVE 'N' TO WS-RESTARTING
+               CLOSE CKPT-FILE
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 'Y' TO WS-RESTARTING
+           MOVE CKPT-REC-COUNT TO WS-REC-COUNT
+           MOVE CKPT-PREV-ELF TO WS-PREV-ELF
+           MOVE CKPT-CUR-CAL TO CUR-CAL
+           MOVE CKPT-MAX-CAL TO MAX-CAL
+           MOVE CKPT-MAX-ELF TO MAX-ELF
+           MOVE CKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+           MOVE CKPT-LAST-ELF TO WS-LAST-ELF
+           MOVE CKPT-LAST-SEQ TO WS-LAST-SEQ
+           PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+               READ CKPT-FILE
+               IF WS-CKPT-STATUS = "00"
+                   COMPUTE WS-ELF-COUNT = WS-ELF-COUNT + 1
+                   MOVE CE-ELF-NUM TO ER-ELF-NUM(WS-ELF-COUNT)
+                   MOVE CE-TOTAL TO ER-TOTAL(WS-ELF-COUNT)
+               END-IF
+           END-PERFORM
+           CLOSE CKPT-FILE
+           DISPLAY "RESUMING FROM CHECKPOINT AFTER ELF " WS-LAST-ELF
+                   " SEQ " WS-LAST-SEQ.
+       REPOSITION-PROCEDURE.
+      *>   ADVENT IS NOW INDEXED ON ELF NUMBER + ITEM SEQUENCE, SO A
+      *>   RESTART CAN START DIRECTLY AFTER THE LAST KEY THE PRIOR RUN
+      *>   FINISHED INSTEAD OF REREADING EVERYTHING FROM THE TOP.
+           MOVE WS-LAST-ELF TO AR-ELF-NUM
+           MOVE WS-LAST-SEQ TO AR-SEQ-NUM
+           START ADVENT KEY > AR-KEY
+               INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START.
+       REWIND-PROCEDURE.
+      *>   THE TRAILER FETCH BELOW MOVES THE FILE'S CURRENT RECORD
+      *>   POINTER, SO A FRESH (NON-RESTART) RUN HAS TO REPOSITION
+      *>   BACK TO THE FIRST KEY BEFORE THE SEQUENTIAL ROLLUP STARTS.
+           MOVE ZEROS TO AR-ELF-NUM AR-SEQ-NUM
+           START ADVENT KEY NOT < AR-KEY
+               INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START.
+       FETCH-TRAILER-PROCEDURE.
+      *>   LOOK UP THE TRAILER DIRECTLY BY ITS SENTINEL KEY (SEE
+      *>   ADVREC.cpy) INSTEAD OF ASSUMING IT SORTS LAST DURING THE
+      *>   SEQUENTIAL SCAN - ASCENDING KEY ORDER GIVES NO SUCH
+      *>   GUARANTEE UNLESS THE TRAILER'S KEY IS PINNED HIGH.
+           MOVE 9999 TO AR-ELF-NUM
+           MOVE 9999 TO AR-SEQ-NUM
+           READ ADVENT
+               INVALID KEY
+                   MOVE 'N' TO WS-TRAILER-SEEN
+                   EXIT PARAGRAPH
+           END-READ
+           MOVE 'Y' TO WS-TRAILER-SEEN
+           MOVE AT-EXPECTED-ELVES TO WS-TRAILER-EXPECTED-ELVES
+           MOVE AT-GRAND-TOTAL TO WS-TRAILER-GRAND-TOTAL.
+       WRITE-CHECKPOINT-PROCEDURE.
+           OPEN OUTPUT CKPT-FILE
+           MOVE 'H' TO CKPT-REC-TYPE
+           MOVE WS-REC-COUNT TO CKPT-REC-COUNT
+           MOVE WS-PREV-ELF TO CKPT-PREV-ELF
+           MOVE CUR-CAL TO CKPT-CUR-CAL
+           MOVE MAX-CAL TO CKPT-MAX-CAL
+           MOVE MAX-ELF TO CKPT-MAX-ELF
+           MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL
+           MOVE WS-LAST-ELF TO CKPT-LAST-ELF
+           MOVE WS-LAST-SEQ TO CKPT-LAST-SEQ
+           WRITE CKPT-RECORD
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                   UNTIL WS-CKPT-IDX > WS-ELF-COUNT
+               MOVE 'E' TO CE-REC-TYPE
+               MOVE ER-ELF-NUM(WS-CKPT-IDX) TO CE-ELF-NUM
+               MOVE ER-TOTAL(WS-CKPT-IDX) TO CE-TOTAL
+               WRITE CKPT-RECORD
+           END-PERFORM
+           CLOSE CKPT-FILE.
+       CLEAR-CHECKPOINT-PROCEDURE.
+      *>   THE RUN FINISHED CLEANLY, SO THE CHECKPOINT NO LONGER
+      *>   APPLIES - LEAVE AN EMPTY FILE BEHIND SO THE NEXT RUN STARTS
+      *>   FROM THE BEGINNING INSTEAD OF RESUMING STALE STATE.
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE.
        CALC-PROCEDURE.
-           IF CAL = BLANK-LINE
-               MOVE ZEROS TO CUR-CAL
-               COMPUTE ELF = ELF + 1
+      *>   THE TRAILER IS FETCHED SEPARATELY BY FETCH-TRAILER-PROCEDURE
+      *>   (ITS KEY DOES NOT HAVE TO SORT LAST), SO IF THE SEQUENTIAL
+      *>   SCAN ENCOUNTERS IT, JUST SKIP IT - AT END ENDS THE SCAN.
+           IF AR-TRAILER-RECORD
                EXIT PARAGRAPH
            END-IF.
-           COMPUTE CUR-CAL = CUR-CAL + CAL
+      *>   A CHANGE IN ELF NUMBER MARKS THE BOUNDARY BETWEEN ELVES NOW
+      *>   THAT EACH ITEM CARRIES ITS OWN ELF NUMBER; THERE IS NO MORE
+      *>   BLANK-LINE DELIMITER TO WATCH FOR.
+           IF WS-PREV-ELF NOT = ZERO AND AR-ELF-NUM NOT = WS-PREV-ELF
+               PERFORM RECORD-ELF-TOTAL
+               MOVE ZEROS TO CUR-CAL
+           END-IF
+           MOVE AR-ELF-NUM TO WS-PREV-ELF
+           COMPUTE CUR-CAL = CUR-CAL + AR-CALORIES
+           ADD AR-CALORIES TO WS-GRAND-TOTAL
+           MOVE AR-ELF-NUM TO WS-LAST-ELF
+           MOVE AR-SEQ-NUM TO WS-LAST-SEQ
            IF CUR-CAL > MAX-CAL
                MOVE CUR-CAL TO MAX-CAL
-               MOVE ELF TO MAX-ELF
+               MOVE WS-PREV-ELF TO MAX-ELF
+           END-IF.
+       RECORD-ELF-TOTAL.
+           IF WS-ELF-COUNT >= WS-ELF-TABLE-MAX
+               DISPLAY "*** ELF RANKING TABLE FULL AT " WS-ELF-TABLE-MAX
+                       " ELVES - RUN ABORTED ***"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           COMPUTE WS-ELF-COUNT = WS-ELF-COUNT + 1
+           MOVE WS-PREV-ELF TO ER-ELF-NUM(WS-ELF-COUNT)
+           MOVE CUR-CAL TO ER-TOTAL(WS-ELF-COUNT).
+       FINALIZE-LAST-ELF.
+      *>   THE FILE HAS NO TRAILING MARKER AFTER THE LAST ELF'S ITEMS,
+      *>   SO ITS RUNNING TOTAL NEVER HIT THE BOUNDARY LOGIC ABOVE.
+      *>   RECORD IT HERE ONCE THE FILE IS EXHAUSTED.
+           IF WS-PREV-ELF NOT = ZERO
+               PERFORM RECORD-ELF-TOTAL
+           END-IF.
+       RECONCILE-PROCEDURE.
+      *>   COMPARE WHAT WAS ACTUALLY ACCUMULATED AGAINST THE CONTROL
+      *>   TOTALS ON THE TRAILER RECORD SO A TRUNCATED FILE OR A
+      *>   DROPPED RECORD IS CAUGHT HERE INSTEAD OF SILENTLY SHOWING
+      *>   UP AS A WRONG MAX-CAL/MAX-ELF.
+           IF WS-TRAILER-SEEN = 'N'
+               DISPLAY "*** WARNING: NO TRAILER RECORD FOUND ON "
+                       "ADVENT FILE - TOTALS ARE UNVERIFIED ***"
+               EXIT PARAGRAPH
+           END-IF.
+           IF WS-ELF-COUNT NOT = WS-TRAILER-EXPECTED-ELVES
+              OR WS-GRAND-TOTAL NOT = WS-TRAILER-GRAND-TOTAL
+               DISPLAY "*** ADVENT FILE OUT OF BALANCE - RUN ABORTED "
+                       "***"
+               DISPLAY "    ELVES PROCESSED: " WS-ELF-COUNT
+                       " EXPECTED: " WS-TRAILER-EXPECTED-ELVES
+               DISPLAY "    GRAND TOTAL: " WS-GRAND-TOTAL
+                       " EXPECTED: " WS-TRAILER-GRAND-TOTAL
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
            END-IF.
+       RANK-SORT-PROCEDURE.
+      *>   SIMPLE DESCENDING EXCHANGE SORT OF THE ELF TOTALS COLLECTED
+      *>   ABOVE, HIGH TO LOW, SO THE FULL CAMP CAN BE RANKED.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I > WS-ELF-COUNT - 1
+               MOVE 'N' TO WS-SWAPPED
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                       UNTIL WS-SORT-J > WS-ELF-COUNT - WS-SORT-I
+                   IF ER-TOTAL(WS-SORT-J) < ER-TOTAL(WS-SORT-J + 1)
+                       MOVE ER-ELF-NUM(WS-SORT-J) TO WS-HOLD-ELF
+                       MOVE ER-TOTAL(WS-SORT-J) TO WS-HOLD-TOTAL
+                       MOVE ER-ELF-NUM(WS-SORT-J + 1)
+                           TO ER-ELF-NUM(WS-SORT-J)
+                       MOVE ER-TOTAL(WS-SORT-J + 1)
+                           TO ER-TOTAL(WS-SORT-J)
+                       MOVE WS-HOLD-ELF TO ER-ELF-NUM(WS-SORT-J + 1)
+                       MOVE WS-HOLD-TOTAL TO ER-TOTAL(WS-SORT-J + 1)
+                       MOVE 'Y' TO WS-SWAPPED
+                   END-IF
+               END-PERFORM
+               IF WS-SWAPPED = 'N'
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+       PRINT-RANKING-PROCEDURE.
+           DISPLAY "ELF RANKING (HIGH TO LOW):".
+           PERFORM VARYING WS-RANK FROM 1 BY 1
+                   UNTIL WS-RANK > WS-ELF-COUNT
+               DISPLAY "  RANK " WS-RANK
+                   " ELF " ER-ELF-NUM(WS-RANK)
+                   " CALORIES " ER-TOTAL(WS-RANK)
+           END-PERFORM.
+       TOP3-TOTAL-PROCEDURE.
+      *>   THE TABLE IS ALREADY SORTED HIGH TO LOW, SO THE TOP-3
+      *>   COMBINED TOTAL IS JUST THE FIRST THREE ENTRIES SUMMED.
+      *>   GUARD FOR ROSTERS SMALLER THAN THREE ELVES.
+           MOVE ZEROS TO WS-TOP3-TOTAL
+           IF WS-ELF-COUNT >= 1
+               ADD ER-TOTAL(1) TO WS-TOP3-TOTAL
+           END-IF
+           IF WS-ELF-COUNT >= 2
+               ADD ER-TOTAL(2) TO WS-TOP3-TOTAL
+           END-IF
+           IF WS-ELF-COUNT >= 3
+               ADD ER-TOTAL(3) TO WS-TOP3-TOTAL
+           END-IF
+           DISPLAY "TOP 3 ELVES COMBINED CALORIES: " WS-TOP3-TOTAL.
+       WRITE-EXTRACT-PROCEDURE.
+      *>   FIXED-WIDTH HAND-OFF TO THE RATIONING-PLANNING SYSTEM SO
+      *>   THE WINNING ELF AND THE FULL RANKING DO NOT HAVE TO BE
+      *>   RETYPED INTO THAT JOB BY HAND EVERY CYCLE.
+           OPEN OUTPUT EXTRACT-FILE
+           MOVE 'H' TO EX-REC-TYPE
+           MOVE MAX-ELF TO EX-MAX-ELF
+           MOVE MAX-CAL TO EX-MAX-CAL
+           MOVE WS-TOP3-TOTAL TO EX-TOP3-TOTAL
+           MOVE WS-ELF-COUNT TO EX-ELF-COUNT
+           WRITE EXTRACT-RECORD
+           PERFORM VARYING WS-RANK FROM 1 BY 1
+                   UNTIL WS-RANK > WS-ELF-COUNT
+               MOVE 'D' TO ED-REC-TYPE
+               MOVE WS-RANK TO ED-RANK
+               MOVE ER-ELF-NUM(WS-RANK) TO ED-ELF-NUM
+               MOVE ER-TOTAL(WS-RANK) TO ED-TOTAL
+               WRITE EXTRACT-RECORD
+           END-PERFORM
+           CLOSE EXTRACT-FILE.
        END PROGRAM ADVENT-CALORIES.
-           
\ No newline at end of file
