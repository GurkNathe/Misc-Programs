@@ -0,0 +1,5 @@
+      *>   RPSCHAMP - TOURNAMENT CHAMPION RECORD WRITTEN AT THE END OF
+      *>   A BRACKET MODE RUN.
+       01 CHAMP-RECORD.
+           05 CHAMP-DATE PIC X(8).
+           05 CHAMP-NAME PIC X(20).
