@@ -0,0 +1,3 @@
+      *>   RPSROST - ONE PLAYER NAME PER LINE FOR THE BRACKET MODE
+      *>   ROSTER FILE, IN THE ORDER MATCHUPS SHOULD BE PAIRED.
+       01 ROSTER-RECORD PIC X(20).
