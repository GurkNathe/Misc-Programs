@@ -0,0 +1,7 @@
+      *>   RPSLBRD - CROSS-RUN LEADERBOARD FOR ADVENT-RPS. ONE RECORD
+      *>   HOLDING THE CUMULATIVE GAME WINS FOR THE USER AND THE
+      *>   COMPUTER SO THE SCORE DOES NOT RESET EVERY TIME THE
+      *>   PROGRAM STARTS.
+       01 LBOARD-RECORD.
+           05 LB-USER-WINS PIC 9(6).
+           05 LB-COMP-WINS PIC 9(6).
