@@ -0,0 +1,20 @@
+      *>   ADVEXT - FIXED-WIDTH EXTRACT RECORD LAYOUT HANDED TO THE
+      *>   RATIONING-PLANNING SYSTEM. ONE HEADER RECORD WITH THE
+      *>   OVERALL RUN RESULTS, FOLLOWED BY ONE DETAIL RECORD PER
+      *>   ELF IN RANK ORDER.
+       01 EXTRACT-RECORD.
+           05 EX-REC-TYPE PIC X(1).
+               88 EX-HEADER VALUE 'H'.
+               88 EX-DETAIL VALUE 'D'.
+           05 EX-HEADER-DATA.
+               10 EX-MAX-ELF PIC 9(4).
+               10 EX-MAX-CAL PIC 9(6).
+               10 EX-TOP3-TOTAL PIC 9(7).
+               10 EX-ELF-COUNT PIC 9(4).
+           05 FILLER PIC X(8).
+       01 EXTRACT-DETAIL REDEFINES EXTRACT-RECORD.
+           05 ED-REC-TYPE PIC X(1).
+           05 ED-RANK PIC 9(4).
+           05 ED-ELF-NUM PIC 9(4).
+           05 ED-TOTAL PIC 9(6).
+           05 FILLER PIC X(15).
