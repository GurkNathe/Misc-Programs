@@ -0,0 +1,24 @@
+      *>   ADVCKPT - CHECKPOINT/RESTART RECORD LAYOUT FOR
+      *>   ADVENT-CALORIES. A HEADER RECORD CARRIES THE RUNNING
+      *>   SCAN STATE; IT IS FOLLOWED BY ONE ENTRY RECORD PER ELF
+      *>   TOTAL ALREADY FINALIZED, SO A RESTART CAN REBUILD THE FULL
+      *>   RANKING TABLE WITHOUT REPROCESSING THE WHOLE FILE.
+       01 CKPT-RECORD.
+           05 CKPT-REC-TYPE PIC X(1).
+               88 CKPT-HEADER VALUE 'H'.
+               88 CKPT-ELF-ENTRY VALUE 'E'.
+           05 CKPT-HEADER-DATA.
+               10 CKPT-REC-COUNT PIC 9(9).
+               10 CKPT-PREV-ELF PIC 9(4).
+               10 CKPT-CUR-CAL PIC 9(6).
+               10 CKPT-MAX-CAL PIC 9(6).
+               10 CKPT-MAX-ELF PIC 9(4).
+               10 CKPT-GRAND-TOTAL PIC 9(9).
+               10 CKPT-LAST-ELF PIC 9(4).
+               10 CKPT-LAST-SEQ PIC 9(4).
+           05 FILLER PIC X(4).
+       01 CKPT-ENTRY REDEFINES CKPT-RECORD.
+           05 CE-REC-TYPE PIC X(1).
+           05 CE-ELF-NUM PIC 9(4).
+           05 CE-TOTAL PIC 9(6).
+           05 FILLER PIC X(40).
