@@ -0,0 +1,34 @@
+      *>   ADVREC - SHARED RECORD LAYOUT FOR THE ADVENT CALORIE
+      *>   INVENTORY FILE. ONE ITEM RECORD PER FOOD ITEM CARRIED BY AN
+      *>   ELF, SO A ROLLED-UP TOTAL CAN ALWAYS BE TRACED BACK TO THE
+      *>   LINE ITEM(S) THAT PRODUCED IT, PLUS A TRAILER RECORD AT
+      *>   END OF FILE CARRYING THE CONTROL TOTALS FOR THE RUN.
+      *>   KEYED BY ELF NUMBER + ITEM SEQUENCE SO THE FILE CAN BE
+      *>   INDEXED ON ELF NUMBER (THE SEQUENCE NUMBER MAKES EACH
+      *>   ELF'S MULTIPLE ITEM RECORDS UNIQUE) AND LOOKED UP DIRECTLY
+      *>   BY ELF WITHOUT A FULL SEQUENTIAL PASS.
+      *>   THE TRAILER IS WRITTEN UNDER THE FIXED SENTINEL KEY
+      *>   9999/9999 (AT-ELF-NUM/AT-SEQ-NUM), WHICH NO REAL ELF
+      *>   NUMBER MAY USE. CALLERS MUST FETCH IT BY THAT KEY RATHER
+      *>   THAN ASSUMING IT SORTS LAST DURING A SEQUENTIAL SCAN.
+       01 ADVENT-RECORD.
+           05 AR-KEY.
+               10 AR-ELF-NUM PIC 9(4).
+               10 AR-SEQ-NUM PIC 9(4).
+           05 AR-REC-TYPE PIC X(1).
+               88 AR-ITEM-RECORD VALUE 'I'.
+               88 AR-TRAILER-RECORD VALUE 'T'.
+           05 AR-ITEM-DATA.
+               10 AR-ITEM-CODE PIC X(6).
+               10 AR-ITEM-DESC PIC X(20).
+               10 AR-CALORIES PIC 9(6).
+               10 AR-DATE-PACKED PIC 9(8).
+           05 FILLER PIC X(1).
+       01 ADVENT-TRAILER REDEFINES ADVENT-RECORD.
+           05 AT-KEY.
+               10 AT-ELF-NUM PIC 9(4).
+               10 AT-SEQ-NUM PIC 9(4).
+           05 AT-REC-TYPE PIC X(1).
+           05 AT-EXPECTED-ELVES PIC 9(4).
+           05 AT-GRAND-TOTAL PIC 9(9).
+           05 FILLER PIC X(28).
