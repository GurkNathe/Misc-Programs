@@ -0,0 +1,9 @@
+      *>   RPSHIST - ONE RECORD PER ROUND PLAYED, APPENDED TO THE
+      *>   BREAK-ROOM TOURNAMENT HISTORY FILE SO THE RESULTS SURVIVE
+      *>   PAST STOP RUN.
+       01 HIST-RECORD.
+           05 HIST-DATE PIC X(8).
+           05 HIST-TIME PIC X(6).
+           05 HIST-USER-CHOICE PIC X(1).
+           05 HIST-COMP-CHOICE PIC X(1).
+           05 HIST-OUTCOME PIC X(10).
