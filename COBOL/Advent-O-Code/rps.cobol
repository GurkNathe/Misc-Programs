@@ -1,29 +1,140 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADVENT-RPS.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE
+           ASSIGN TO "rpshist.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HIST-STATUS.
+           SELECT LEADERBOARD-FILE
+           ASSIGN TO "rpslbrd.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LBOARD-STATUS.
+           SELECT ROSTER-FILE
+           ASSIGN TO "rpsroster.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT CHAMPION-FILE
+           ASSIGN TO "rpschamp.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD HISTORY-FILE.
+           COPY RPSHIST.
+       FD LEADERBOARD-FILE.
+           COPY RPSLBRD.
+       FD ROSTER-FILE.
+           COPY RPSROST.
+       FD CHAMPION-FILE.
+           COPY RPSCHAMP.
        WORKING-STORAGE SECTION.
+       01 WS-HIST-STATUS PIC X(2) VALUE "00".
+       01 WS-LBOARD-STATUS PIC X(2) VALUE "00".
+       01 WS-ROSTER-STATUS PIC X(2) VALUE "00".
+       01 WS-OUTCOME PIC X(10) VALUE SPACES.
+       01 WS-NOW.
+           03 WS-NOW-DATE PIC X(8).
+           03 WS-NOW-TIME PIC X(6).
+       01 WS-ARG1 PIC X(10) VALUE SPACES.
+       01 WS-ARG2 PIC X(10) VALUE SPACES.
+       01 WS-WIN-TARGET PIC 9(2) VALUE 2.
+       01 WS-WIN-ARG PIC X(10) VALUE SPACES.
+       01 WS-NUMVAL-POS PIC 9(2) VALUE 0.
+       01 WS-PARSED-TARGET PIC 9(4) VALUE 0.
+       01 WS-ROSTER-TABLE-MAX PIC 9(4) VALUE 64.
+       01 WS-USER-TOTAL-WINS PIC 9(6) VALUE 0.
+       01 WS-COMP-TOTAL-WINS PIC 9(6) VALUE 0.
        01 CHOICE.
            03 USER-CHOICE PIC A(1).
            03 COMP-CHOICE PIC A(1).
        01 WIN.
-           03 COMP-WIN PIC 9 VALUE 0.
-           03 USER-WIN PIC 9 VALUE 0.
+           03 COMP-WIN PIC 9(2) VALUE 0.
+           03 USER-WIN PIC 9(2) VALUE 0.
        01 RAND.
            03 RAND-VAL PIC 9.
            03 SEED-STRING PIC X(16).
            03 SEED-NUM PIC 9(16) VALUE ZEROS.
+       01 ROSTER-TABLE.
+           03 ROSTER-ENTRY OCCURS 64 TIMES PIC X(20).
+       01 NEXT-ROUND-TABLE.
+           03 NEXT-ROUND-ENTRY OCCURS 64 TIMES PIC X(20).
+       01 WS-PLAYER-COUNT PIC 9(4) VALUE 0.
+       01 WS-NEXT-COUNT PIC 9(4) VALUE 0.
+       01 WS-BRACKET-IDX PIC 9(4).
+       01 WS-ROUND-NUM PIC 9(4) VALUE 1.
+       01 PLAYER-A-NAME PIC X(20) VALUE SPACES.
+       01 PLAYER-B-NAME PIC X(20) VALUE SPACES.
+       01 WS-BYE-FLAG PIC X(1) VALUE 'N'.
+       01 PICK-A PIC A(1).
+       01 PICK-B PIC A(1).
+       01 WS-MATCH-WIN-A PIC 9(2) VALUE 0.
+       01 WS-MATCH-WIN-B PIC 9(2) VALUE 0.
        PROCEDURE DIVISION.
+      *>   "BRACKET" AS THE FIRST COMMAND-LINE ARGUMENT RUNS THE
+      *>   ROSTER-DRIVEN TOURNAMENT INSTEAD OF THE ORDINARY ONE-ON-ONE
+      *>   GAME. A NUMERIC ARGUMENT (THE SECOND ONE IN BRACKET MODE,
+      *>   THE FIRST OTHERWISE) SETS HOW MANY ROUND WINS IT TAKES TO
+      *>   WIN A MATCH (E.G. "3" FOR A BEST-OF-5 GRUDGE MATCH) INSTEAD
+      *>   OF THE HARDCODED BEST-OF-3 - SO "BRACKET 3" GETS A
+      *>   BEST-OF-5 TOURNAMENT. ARGUMENT-NUMBER/ARGUMENT-VALUE ARE
+      *>   USED RATHER THAN COMMAND-LINE SO THE TWO ARGUMENTS CAN BE
+      *>   READ SEPARATELY INSTEAD OF AS ONE UNSPLIT STRING.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG1
+           END-ACCEPT
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG2
+           END-ACCEPT
+           IF WS-ARG1 = "BRACKET"
+               MOVE WS-ARG2 TO WS-WIN-ARG
+               PERFORM PARSE-WIN-TARGET-PROCEDURE
+               PERFORM BRACKET-PROCEDURE
+               STOP RUN
+           END-IF.
+           MOVE WS-ARG1 TO WS-WIN-ARG
+           PERFORM PARSE-WIN-TARGET-PROCEDURE
            DISPLAY "Choose R, P, or S"
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HIST-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           PERFORM LOAD-LEADERBOARD-PROCEDURE
            PERFORM UNTIL 1 = 0
       *>   ACCEPT USER INTPUT FROM TERMINAL AND CHECK FOR CORRECTNESS
                PERFORM USER-PIC
-      *>   GENERATES RANDOM COMPUTER CHOICE  
+      *>   GENERATES RANDOM COMPUTER CHOICE
                PERFORM COMP-PICK
-      *>   CHECKS WHO WON THE ROUND AND IF SOMEONE WON THE GAME 
+      *>   CHECKS WHO WON THE ROUND AND IF SOMEONE WON THE GAME
                PERFORM CHECK-WIN
+               PERFORM WRITE-HISTORY-PROCEDURE
            END-PERFORM.
            STOP RUN.
+       PARSE-WIN-TARGET-PROCEDURE.
+      *>   VALIDATE THE MATCH-LENGTH ARGUMENT BEFORE TRUSTING IT -
+      *>   MOVING A NON-NUMERIC CHARACTER INTO A NUMERIC FIELD SILENTLY
+      *>   COERCES IT TO ZERO RATHER THAN ABENDING, AND A ZERO WIN
+      *>   TARGET CAN NEVER BE REACHED BY EITHER GAME MODE. FALL BACK
+      *>   TO THE DEFAULT BEST-OF-3 (WIN TARGET 2) AND WARN INSTEAD.
+           IF WS-WIN-ARG = SPACES
+               EXIT PARAGRAPH
+           END-IF.
+           COMPUTE WS-NUMVAL-POS = FUNCTION TEST-NUMVAL(WS-WIN-ARG)
+           IF WS-NUMVAL-POS NOT = 0
+               DISPLAY "*** '" WS-WIN-ARG "' IS NOT A VALID MATCH "
+                       "LENGTH - USING DEFAULT OF " WS-WIN-TARGET
+                       " ***"
+               EXIT PARAGRAPH
+           END-IF.
+           COMPUTE WS-PARSED-TARGET = FUNCTION NUMVAL(WS-WIN-ARG)
+           IF WS-PARSED-TARGET < 1 OR WS-PARSED-TARGET > 99
+               DISPLAY "*** MATCH LENGTH MUST BE 1-99 - USING DEFAULT "
+                       "OF " WS-WIN-TARGET " ***"
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE WS-PARSED-TARGET TO WS-WIN-TARGET.
        USER-PIC.
            ACCEPT USER-CHOICE FROM CONSOLE.
            IF (USER-CHOICE NOT = "R") AND
@@ -51,6 +162,7 @@
        CHECK-WIN.
            IF USER-CHOICE = COMP-CHOICE
                DISPLAY "It's a tie!"
+               MOVE "TIE" TO WS-OUTCOME
                EXIT PARAGRAPH
            ELSE
                IF (USER-CHOICE = "R" AND COMP-CHOICE = "P") OR
@@ -58,15 +170,187 @@
                   (USER-CHOICE = "S" AND COMP-CHOICE = "R")
                    DISPLAY "Computer beat you this round!"
                    COMPUTE COMP-WIN = COMP-WIN + 1
+                   MOVE "COMP WIN" TO WS-OUTCOME
                ELSE
                    DISPLAY "You beat the computer this round!"
                    COMPUTE USER-WIN = USER-WIN + 1
+                   MOVE "USER WIN" TO WS-OUTCOME
            END-IF.
 
-           IF USER-WIN = 2
+           IF USER-WIN = WS-WIN-TARGET
                DISPLAY "You won!"
+               PERFORM WRITE-HISTORY-PROCEDURE
+               CLOSE HISTORY-FILE
+               ADD 1 TO WS-USER-TOTAL-WINS
+               PERFORM SAVE-LEADERBOARD-PROCEDURE
                STOP RUN.
-           IF COMP-WIN = 2
+           IF COMP-WIN = WS-WIN-TARGET
                DISPLAY "Computer won!"
+               PERFORM WRITE-HISTORY-PROCEDURE
+               CLOSE HISTORY-FILE
+               ADD 1 TO WS-COMP-TOTAL-WINS
+               PERFORM SAVE-LEADERBOARD-PROCEDURE
                STOP RUN.
-       END PROGRAM ADVENT-RPS.
\ No newline at end of file
+       LOAD-LEADERBOARD-PROCEDURE.
+      *>   THE LEADERBOARD SURVIVES ACROSS RUNS, UNLIKE WIN, WHICH IS
+      *>   WORKING-STORAGE AND RESETS EVERY EXECUTION.
+           OPEN INPUT LEADERBOARD-FILE
+           IF WS-LBOARD-STATUS NOT = "00"
+               MOVE ZEROS TO WS-USER-TOTAL-WINS WS-COMP-TOTAL-WINS
+               EXIT PARAGRAPH
+           END-IF.
+           READ LEADERBOARD-FILE
+           IF WS-LBOARD-STATUS = "00"
+               MOVE LB-USER-WINS TO WS-USER-TOTAL-WINS
+               MOVE LB-COMP-WINS TO WS-COMP-TOTAL-WINS
+           ELSE
+               MOVE ZEROS TO WS-USER-TOTAL-WINS WS-COMP-TOTAL-WINS
+           END-IF
+           CLOSE LEADERBOARD-FILE.
+       SAVE-LEADERBOARD-PROCEDURE.
+           OPEN OUTPUT LEADERBOARD-FILE
+           MOVE WS-USER-TOTAL-WINS TO LB-USER-WINS
+           MOVE WS-COMP-TOTAL-WINS TO LB-COMP-WINS
+           WRITE LBOARD-RECORD
+           CLOSE LEADERBOARD-FILE
+           DISPLAY "LEADERBOARD - YOU: " WS-USER-TOTAL-WINS
+                   " COMPUTER: " WS-COMP-TOTAL-WINS.
+       WRITE-HISTORY-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW
+           MOVE WS-NOW-DATE TO HIST-DATE
+           MOVE WS-NOW-TIME TO HIST-TIME
+           MOVE USER-CHOICE TO HIST-USER-CHOICE
+           MOVE COMP-CHOICE TO HIST-COMP-CHOICE
+           MOVE WS-OUTCOME TO HIST-OUTCOME
+           WRITE HIST-RECORD.
+       BRACKET-PROCEDURE.
+           PERFORM LOAD-ROSTER-PROCEDURE
+           IF WS-PLAYER-COUNT < 2
+               DISPLAY "NOT ENOUGH PLAYERS ON THE ROSTER FOR A BRACKET"
+               EXIT PARAGRAPH
+           END-IF.
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HIST-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           PERFORM UNTIL WS-PLAYER-COUNT = 1
+               DISPLAY "=== ROUND " WS-ROUND-NUM " ==="
+               PERFORM PLAY-ROUND-PROCEDURE
+               MOVE NEXT-ROUND-TABLE TO ROSTER-TABLE
+               MOVE WS-NEXT-COUNT TO WS-PLAYER-COUNT
+               ADD 1 TO WS-ROUND-NUM
+           END-PERFORM
+           CLOSE HISTORY-FILE
+           DISPLAY "CHAMPION: " ROSTER-ENTRY(1)
+           PERFORM WRITE-CHAMPION-PROCEDURE.
+       LOAD-ROSTER-PROCEDURE.
+           MOVE ZEROS TO WS-PLAYER-COUNT
+           OPEN INPUT ROSTER-FILE
+           PERFORM UNTIL WS-ROSTER-STATUS NOT = "00"
+               READ ROSTER-FILE
+               IF WS-ROSTER-STATUS = "00"
+                   IF WS-PLAYER-COUNT >= WS-ROSTER-TABLE-MAX
+                       DISPLAY "*** ROSTER FILE HAS MORE THAN "
+                               WS-ROSTER-TABLE-MAX
+                               " PLAYERS - BRACKET ABORTED ***"
+                       CLOSE ROSTER-FILE
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-PLAYER-COUNT
+                   MOVE ROSTER-RECORD TO ROSTER-ENTRY(WS-PLAYER-COUNT)
+               END-IF
+           END-PERFORM
+           CLOSE ROSTER-FILE.
+       PLAY-ROUND-PROCEDURE.
+      *>   PAIR THE CURRENT ROUND'S PLAYERS TWO AT A TIME; A LONE
+      *>   LEFTOVER PLAYER GETS A BYE AND PLAYS THE COMPUTER'S
+      *>   GEN-RAND PICK INSTEAD OF SITTING THE ROUND OUT.
+           MOVE ZEROS TO WS-NEXT-COUNT
+           PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 2
+                   UNTIL WS-BRACKET-IDX > WS-PLAYER-COUNT
+               MOVE ROSTER-ENTRY(WS-BRACKET-IDX) TO PLAYER-A-NAME
+               IF WS-BRACKET-IDX + 1 > WS-PLAYER-COUNT
+                   MOVE 'Y' TO WS-BYE-FLAG
+                   MOVE SPACES TO PLAYER-B-NAME
+               ELSE
+                   MOVE 'N' TO WS-BYE-FLAG
+                   MOVE ROSTER-ENTRY(WS-BRACKET-IDX + 1)
+                       TO PLAYER-B-NAME
+               END-IF
+               PERFORM PLAY-MATCH-PROCEDURE
+               ADD 1 TO WS-NEXT-COUNT
+               IF WS-MATCH-WIN-A >= WS-WIN-TARGET
+                   MOVE PLAYER-A-NAME TO NEXT-ROUND-ENTRY(WS-NEXT-COUNT)
+               ELSE
+                   MOVE PLAYER-B-NAME TO NEXT-ROUND-ENTRY(WS-NEXT-COUNT)
+               END-IF
+           END-PERFORM.
+       PLAY-MATCH-PROCEDURE.
+      *>   ONE FULL BEST-OF-(2 * WS-WIN-TARGET - 1) MATCH BETWEEN
+      *>   PLAYER-A-NAME AND PLAYER-B-NAME, REUSING THE SAME R/P/S
+      *>   RULES AS THE ONE-ON-ONE GAME.
+           IF WS-BYE-FLAG = 'Y'
+               DISPLAY PLAYER-A-NAME " DRAWS A BYE AGAINST THE COMPUTER"
+           ELSE
+               DISPLAY PLAYER-A-NAME " VS " PLAYER-B-NAME
+           END-IF.
+           MOVE ZEROS TO WS-MATCH-WIN-A
+           MOVE ZEROS TO WS-MATCH-WIN-B
+           PERFORM UNTIL WS-MATCH-WIN-A = WS-WIN-TARGET
+                      OR WS-MATCH-WIN-B = WS-WIN-TARGET
+               PERFORM PLAYER-PIC-A
+               IF WS-BYE-FLAG = 'Y'
+                   PERFORM COMP-PICK
+                   MOVE COMP-CHOICE TO PICK-B
+               ELSE
+                   PERFORM PLAYER-PIC-B
+               END-IF
+               PERFORM RESOLVE-PICKS-PROCEDURE
+           END-PERFORM.
+       PLAYER-PIC-A.
+           DISPLAY PLAYER-A-NAME ", choose R, P, or S".
+           ACCEPT PICK-A FROM CONSOLE.
+           IF (PICK-A NOT = "R") AND (PICK-A NOT = "P")
+              AND (PICK-A NOT = "S")
+              DISPLAY "Please choose a valid input (R, P, S)."
+              PERFORM PLAYER-PIC-A
+           END-IF.
+       PLAYER-PIC-B.
+           DISPLAY PLAYER-B-NAME ", choose R, P, or S".
+           ACCEPT PICK-B FROM CONSOLE.
+           IF (PICK-B NOT = "R") AND (PICK-B NOT = "P")
+              AND (PICK-B NOT = "S")
+              DISPLAY "Please choose a valid input (R, P, S)."
+              PERFORM PLAYER-PIC-B
+           END-IF.
+       RESOLVE-PICKS-PROCEDURE.
+      *>   LOGGED THROUGH THE SAME WRITE-HISTORY-PROCEDURE/CHOICE
+      *>   FIELDS THE ONE-ON-ONE GAME USES, SO BRACKET ROUNDS LAND IN
+      *>   THE SAME HISTORY FILE; "A"/"B" STAND IN FOR THIS MATCH'S
+      *>   TWO PLAYERS RATHER THAN USER/COMPUTER.
+           MOVE PICK-A TO USER-CHOICE
+           MOVE PICK-B TO COMP-CHOICE
+           IF PICK-A = PICK-B
+               DISPLAY "It's a tie!"
+               MOVE "TIE" TO WS-OUTCOME
+           ELSE
+               IF (PICK-A = "R" AND PICK-B = "P") OR
+                  (PICK-A = "P" AND PICK-B = "S") OR
+                  (PICK-A = "S" AND PICK-B = "R")
+                   DISPLAY PLAYER-B-NAME " WINS THE ROUND"
+                   COMPUTE WS-MATCH-WIN-B = WS-MATCH-WIN-B + 1
+                   MOVE "B WIN" TO WS-OUTCOME
+               ELSE
+                   DISPLAY PLAYER-A-NAME " WINS THE ROUND"
+                   COMPUTE WS-MATCH-WIN-A = WS-MATCH-WIN-A + 1
+                   MOVE "A WIN" TO WS-OUTCOME
+           END-IF.
+           PERFORM WRITE-HISTORY-PROCEDURE.
+       WRITE-CHAMPION-PROCEDURE.
+           OPEN OUTPUT CHAMPION-FILE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CHAMP-DATE
+           MOVE ROSTER-ENTRY(1) TO CHAMP-NAME
+           WRITE CHAMP-RECORD
+           CLOSE CHAMPION-FILE.
+       END PROGRAM ADVENT-RPS.
